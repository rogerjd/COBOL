@@ -0,0 +1,7 @@
+      ******************************************************************
+      * SUSREC - suspense record for REDEFINES numeric-guard failures
+      ******************************************************************
+       01  SUSPENSE-RECORD.
+           05  SUS-FIELD-NAME      PIC X(10).
+           05  SUS-ALPHA-VALUE     PIC X(10).
+           05  SUS-REASON          PIC X(30).
