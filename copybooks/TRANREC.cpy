@@ -0,0 +1,8 @@
+      ******************************************************************
+      * TRANREC - daily transaction input record
+      ******************************************************************
+       01  TRANS-RECORD.
+           05  TR-KEY           PIC X(6).
+           05  TR-EDIT-FIELD    PIC 9(2).
+           05  TR-ALPHA-FIELD   PIC XX.
+           05  TR-AMOUNT        PIC 9(5)V99.
