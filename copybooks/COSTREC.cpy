@@ -0,0 +1,6 @@
+      ******************************************************************
+      * COSTREC - shared-cost proration input record
+      ******************************************************************
+       01  COST-INPUT-RECORD.
+           05  CI-SHARED-COST-AMOUNT   PIC 9(7)V99.
+           05  CI-ACCOUNT-COUNT        PIC 9(3).
