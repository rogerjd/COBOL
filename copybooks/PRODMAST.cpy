@@ -0,0 +1,7 @@
+      ******************************************************************
+      * PRODMAST - product master record
+      ******************************************************************
+       01  PRODUCT-RECORD PIC X(6).
+       01  PRODUCT-RECORD-R REDEFINES PRODUCT-RECORD.
+           05  PROD-SHORT-CODE     PIC XX.
+           05  PROD-DETAIL         PIC X(4).
