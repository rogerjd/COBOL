@@ -0,0 +1,7 @@
+      ******************************************************************
+      * REJREC - exception/reject record for failed edit checks
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJ-KEY             PIC X(6).
+           05  REJ-REASON-CODE     PIC X(4).
+           05  REJ-REASON-TEXT     PIC X(30).
