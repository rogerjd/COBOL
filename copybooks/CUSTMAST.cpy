@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CUSTMAST - customer master record
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                 PIC X(6).
+           05  CUST-NAME               PIC X(20).
+           05  CUST-MARITAL-STATUS     PIC 9.
+               88  CUST-MS-SINGLE          VALUE 1.
+               88  CUST-MS-MARRIED         VALUE 2.
+               88  CUST-MS-DIVORCED        VALUE 3.
+               88  CUST-MS-WIDOWED         VALUE 4.
+               88  CUST-MS-SEPARATED       VALUE 5.
+               88  CUST-MS-UNKNOWN         VALUE 0, 6 THRU 9.
