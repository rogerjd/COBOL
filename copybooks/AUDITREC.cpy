@@ -0,0 +1,9 @@
+      ******************************************************************
+      * AUDITREC - permanent audit log record
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-JOB-NAME        PIC X(8).
+           05  AUD-RUN-DATE        PIC X(8).
+           05  AUD-RUN-TIME        PIC X(6).
+           05  AUD-PARAGRAPH       PIC X(21).
+           05  AUD-MESSAGE         PIC X(25).
