@@ -0,0 +1,7 @@
+      ******************************************************************
+      * CKPTREC - daily run checkpoint/restart record
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-DATE       PIC X(8).
+           05  CKPT-STATUS         PIC X(1).
+               88  CKPT-COMPLETE       VALUE 'C'.
