@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: product listing/maintenance report - reads
+      *          PRODUCT-MASTER and prints code + both subfields.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODLIST.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO PRODMAST
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO PRODRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-FILE.
+           COPY PRODMAST.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  WS-PRODUCT-EOF PIC X VALUE 'N'.
+           88  PRODUCT-EOF VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OPEN-FILES.
+           PERFORM LIST-NEXT-PRODUCT UNTIL PRODUCT-EOF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT PRODUCT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+       LIST-NEXT-PRODUCT.
+           READ PRODUCT-FILE
+               AT END SET PRODUCT-EOF TO TRUE
+               NOT AT END PERFORM WRITE-PRODUCT-LINE
+           END-READ.
+
+       WRITE-PRODUCT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING PROD-SHORT-CODE " " PROD-DETAIL
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE PRODUCT-FILE.
+           CLOSE REPORT-FILE.
+
+       EXIT PROGRAM.
