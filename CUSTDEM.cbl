@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: customer demographics report - breaks out customer
+      *          counts from CUSTOMER-MASTER by marital status.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTDEM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO CUSTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTMAST.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-EOF PIC X VALUE 'N'.
+           88  CUSTOMER-EOF VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-SINGLE-COUNT         PIC 9(7) VALUE 0.
+           05  WS-MARRIED-COUNT        PIC 9(7) VALUE 0.
+           05  WS-DIVORCED-COUNT       PIC 9(7) VALUE 0.
+           05  WS-WIDOWED-COUNT        PIC 9(7) VALUE 0.
+           05  WS-SEPARATED-COUNT      PIC 9(7) VALUE 0.
+           05  WS-UNKNOWN-COUNT        PIC 9(7) VALUE 0.
+           05  WS-TOTAL-COUNT          PIC 9(7) VALUE 0.
+       01  WS-EDIT-COUNT PIC Z,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OPEN-FILES.
+           PERFORM COUNT-CUSTOMERS UNTIL CUSTOMER-EOF.
+           PERFORM WRITE-DEMOGRAPHICS-REPORT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+       COUNT-CUSTOMERS.
+           READ CUSTOMER-FILE
+               AT END SET CUSTOMER-EOF TO TRUE
+               NOT AT END PERFORM TALLY-CUSTOMER-RECORD
+           END-READ.
+
+       TALLY-CUSTOMER-RECORD.
+           ADD 1 TO WS-TOTAL-COUNT.
+           EVALUATE TRUE
+               WHEN CUST-MS-SINGLE    ADD 1 TO WS-SINGLE-COUNT
+               WHEN CUST-MS-MARRIED   ADD 1 TO WS-MARRIED-COUNT
+               WHEN CUST-MS-DIVORCED  ADD 1 TO WS-DIVORCED-COUNT
+               WHEN CUST-MS-WIDOWED   ADD 1 TO WS-WIDOWED-COUNT
+               WHEN CUST-MS-SEPARATED ADD 1 TO WS-SEPARATED-COUNT
+               WHEN OTHER             ADD 1 TO WS-UNKNOWN-COUNT
+           END-EVALUATE.
+
+       WRITE-DEMOGRAPHICS-REPORT.
+           MOVE "CUSTOMER DEMOGRAPHICS REPORT - MARITAL STATUS" TO
+               REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE WS-SINGLE-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SINGLE     " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-MARRIED-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "MARRIED    " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-DIVORCED-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "DIVORCED   " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-WIDOWED-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "WIDOWED    " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-SEPARATED-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SEPARATED  " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-UNKNOWN-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "UNKNOWN    " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-TOTAL-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL      " WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE REPORT-FILE.
+
+       EXIT PROGRAM.
