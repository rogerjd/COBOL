@@ -13,23 +13,67 @@
        OBJECT-COMPUTER.
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO REJECTS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BAL-REPORT-FILE ASSIGN TO BALRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SUSPENSE-FILE ASSIGN TO SUSPENSE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAIN-RPT-FILE ASSIGN TO MAINRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHECKPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA  DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+           COPY TRANREC.
+       FD  REJECT-FILE.
+           COPY REJREC.
+       FD  BAL-REPORT-FILE.
+       01  BAL-REPORT-LINE PIC X(60).
+       FD  SUSPENSE-FILE.
+           COPY SUSREC.
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+       FD  MAIN-RPT-FILE.
+       01  MAIN-RPT-LINE PIC X(60).
        WORKING-STORAGE SECTION.
        01  n PIC 99.
        01  m PIC XX.
        01  q pic 99V99.
-      *REDEFINES
-       01  Z PIC X(6).
-       01  Z2 REDEFINES Z.
-       05  Z2a PIC XX.
-       05  Z2b PIC X(4).
-       77  B PIC 9(3).
-       77  B1 PIC ZZ9.
+       01  WS-TRANS-EOF PIC X VALUE 'N'.
+           88  TRANS-EOF VALUE 'Y'.
+       01  WS-REC-COUNT PIC 9(7) VALUE 0.
+       01  WS-FIRST-KEY PIC X(6) VALUE SPACES.
+       01  WS-LAST-KEY PIC X(6) VALUE SPACES.
+       01  WS-EDIT-REC-COUNT PIC Z,ZZZ,ZZ9.
+       01  WS-I3-NUMERIC-FLAG PIC X VALUE SPACE.
+           88  I3-IS-NUMERIC VALUE 'Y'.
+           88  I3-NOT-NUMERIC VALUE 'N'.
+       01  WS-LOOP-REC-COUNT PIC 9(7) VALUE 0.
+       01  WS-LOOP-PROCESSED-COUNT PIC 9(7) VALUE 0.
+       01  WS-LOOP-REJECTED-COUNT PIC 9(7) VALUE 0.
+       01  WS-EDIT-LOOP-COUNT PIC Z,ZZZ,ZZ9.
+       01  WS-TODAY-DATE PIC X(8).
+       01  WS-RUN-COMPLETE-FLAG PIC X VALUE 'N'.
+           88  RUN-ALREADY-COMPLETE VALUE 'Y'.
+      * Z/Z2/Z2a/Z2b is now the shared product master layout - see
+      * PRODMAST copybook.
+           COPY PRODMAST.
+       77  B PIC 9(7)V99.
+       77  B1 PIC Z,ZZZ,ZZ9.99.
        77  MSG PIC X(25).
-       01  MARITAL-STATUS PIC 9 VALUE 2.
-       88  SINGLE VALUE IS 1.
-       88  MARRIED VALUE IS 2.
+       77  WS-CURRENT-PARA PIC X(21).
+      * MARITAL-STATUS is now carried on the shared customer master
+      * record - see CUSTMAST copybook for the full code set.
+           COPY CUSTMAST.
 
        01  I PIC 9 VALUE 1.
        01  I2 REDEFINES I PIC X.
@@ -39,73 +83,231 @@
        PROCEDURE DIVISION.
        MAIN.
       * use paragraph not sections ? MAIN is a paragraph
+           PERFORM CHECK-RESTART.
+           IF RUN-ALREADY-COMPLETE
+               DISPLAY "RUN ALREADY COMPLETED FOR " WS-TODAY-DATE
+                   " - RERUN REFUSED"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT MAIN-RPT-FILE.
+           OPEN EXTEND AUDIT-FILE.
            PERFORM HELLO.
            PERFORM ADD-TEST THRU DIV-TEST.
            PERFORM CONDITIONAL-NAME-TEST THRU CLASS-TEST.
            PERFORM VARYING-TST THRU TIMES-TST.
            PERFORM REDEFINES-TST.
            DISPLAY 'MAIN END'.
+           CLOSE MAIN-RPT-FILE.
+           CLOSE AUDIT-FILE.
+           PERFORM MARK-RUN-COMPLETE.
            STOP RUN.
 
+       CHECK-RESTART.
+      * refuse to reprocess today's batch if the checkpoint file
+      * already shows today's run as complete - guards against an
+      * operator accidentally resubmitting a completed step.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CKPT-RUN-DATE = WS-TODAY-DATE AND CKPT-COMPLETE
+                       SET RUN-ALREADY-COMPLETE TO TRUE
+                   END-IF
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+
+       MARK-RUN-COMPLETE.
+           MOVE WS-TODAY-DATE TO CKPT-RUN-DATE.
+           SET CKPT-COMPLETE TO TRUE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        BEGIN SECTION.
        HELLO.
            DISPLAY "Hello world".
+           MOVE "Hello world" TO MAIN-RPT-LINE.
+           WRITE MAIN-RPT-LINE.
 
        MATH SECTION.
        ADD-TEST.
-           ADD 3 to B.
-           MOVE B to B1.
+      * batch control-total / balancing report - accumulates a
+      * running hash total (B/B1) and record count over every
+      * transaction amount, so the run can be tied back to the
+      * source system's batch header.
+           MOVE 0 TO B.
+           MOVE 0 TO WS-REC-COUNT.
+           MOVE SPACES TO WS-FIRST-KEY.
+           MOVE SPACES TO WS-LAST-KEY.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT BAL-REPORT-FILE.
+           PERFORM ACCUMULATE-NEXT-TRANSACTION UNTIL TRANS-EOF.
+           MOVE B TO B1.
            DISPLAY B, B1.
+           PERFORM WRITE-BALANCING-REPORT.
+           CLOSE TRANS-FILE.
+           CLOSE BAL-REPORT-FILE.
+           MOVE 'N' TO WS-TRANS-EOF.
+
        DIV-TEST.
            DIVIDE 5 by 2 GIVING n REMAINDER q.
            DISPLAY n, " ", q.
 
+       ACCUMULATE-NEXT-TRANSACTION.
+           READ TRANS-FILE
+               AT END SET TRANS-EOF TO TRUE
+               NOT AT END PERFORM ACCUMULATE-TRANSACTION-RECORD
+           END-READ.
+
+       ACCUMULATE-TRANSACTION-RECORD.
+           ADD 1 TO WS-REC-COUNT.
+           ADD TR-AMOUNT TO B.
+           IF WS-REC-COUNT = 1
+               MOVE TR-KEY TO WS-FIRST-KEY
+           END-IF.
+           MOVE TR-KEY TO WS-LAST-KEY.
+
+       WRITE-BALANCING-REPORT.
+           MOVE WS-REC-COUNT TO WS-EDIT-REC-COUNT.
+           MOVE SPACES TO BAL-REPORT-LINE.
+           STRING "BATCH CONTROL TOTALS" DELIMITED BY SIZE
+               INTO BAL-REPORT-LINE.
+           WRITE BAL-REPORT-LINE.
+           MOVE SPACES TO BAL-REPORT-LINE.
+           STRING "TOTAL AMOUNT  " B1 DELIMITED BY SIZE
+               INTO BAL-REPORT-LINE.
+           WRITE BAL-REPORT-LINE.
+           MOVE SPACES TO BAL-REPORT-LINE.
+           STRING "RECORD COUNT  " WS-EDIT-REC-COUNT DELIMITED BY SIZE
+               INTO BAL-REPORT-LINE.
+           WRITE BAL-REPORT-LINE.
+           MOVE SPACES TO BAL-REPORT-LINE.
+           STRING "FIRST KEY     " WS-FIRST-KEY DELIMITED BY SIZE
+               INTO BAL-REPORT-LINE.
+           WRITE BAL-REPORT-LINE.
+           MOVE SPACES TO BAL-REPORT-LINE.
+           STRING "LAST  KEY     " WS-LAST-KEY DELIMITED BY SIZE
+               INTO BAL-REPORT-LINE.
+           WRITE BAL-REPORT-LINE.
+
        COND-TEST SECTION.
        CONDITIONAL-NAME-TEST.
-           IF SINGLE DISPLAY "SINGLE".
-           IF MARRIED DISPLAY "MARRIED".
+           MOVE "CONDITIONAL-NAME-TEST" TO WS-CURRENT-PARA.
+           MOVE 2 TO CUST-MARITAL-STATUS.
+           IF CUST-MS-SINGLE
+               MOVE "SINGLE" TO MSG
+               PERFORM WRITE-AUDIT-LOG
+           END-IF.
+           IF CUST-MS-MARRIED
+               MOVE "MARRIED" TO MSG
+               PERFORM WRITE-AUDIT-LOG
+           END-IF.
 
        IF-TEST.
       *NESTED-IF.  //PARAGRAPH
       * ELSE paired with previous IF-TEST
       * last period ends IF 'sentence'
       * can use END-IF  probably best (else is part of if, so end-if encloses both
+           MOVE "IF-TEST" TO WS-CURRENT-PARA.
            IF 0=0
                IF 0=0
-                   DISPLAY "TRUE"
+                   MOVE "TRUE" TO MSG
+                   PERFORM WRITE-AUDIT-LOG
                ELSE
-                   DISPLAY "FALSE"
+                   MOVE "FALSE" TO MSG
+                   PERFORM WRITE-AUDIT-LOG
                END-IF
-               DISPLAY "x"
+               MOVE "x" TO MSG
+               PERFORM WRITE-AUDIT-LOG
            ELSE
-               DISPLAY "F"
+               MOVE "F" TO MSG
+               PERFORM WRITE-AUDIT-LOG
            END-IF.
 
        CLASS-TEST.
-      * X in 9  todo
+      * edit pass over the daily transaction file - bad fields are
+      * routed to REJECT-FILE with the record key and a reason code
+      * instead of being lost, so they can be worked the next morning.
            DISPLAY "Class Test".
-           DISPLAY n.  *> orig value (eg: 2)
-           ACCEPT n.   *> tt
-           DISPLAY n.  *> 00
-           IF n IS NUMERIC THEN
-               DISPLAY "numeric"
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           PERFORM EDIT-NEXT-TRANSACTION UNTIL TRANS-EOF.
+           CLOSE TRANS-FILE.
+           CLOSE REJECT-FILE.
+           MOVE 'N' TO WS-TRANS-EOF.
+
+       EDIT-NEXT-TRANSACTION.
+           READ TRANS-FILE
+               AT END SET TRANS-EOF TO TRUE
+               NOT AT END PERFORM EDIT-TRANSACTION-RECORD
+           END-READ.
+
+       EDIT-TRANSACTION-RECORD.
+           MOVE "CLASS-TEST" TO WS-CURRENT-PARA.
+           MOVE TR-EDIT-FIELD TO n.
+           IF n IS NUMERIC
+               MOVE "numeric" TO MSG
+               PERFORM WRITE-AUDIT-LOG
            ELSE
-               DISPLAY "not numeric".
+               MOVE "not numeric" TO MSG
+               PERFORM WRITE-AUDIT-LOG
+               MOVE TR-KEY TO REJ-KEY
+               MOVE "E001" TO REJ-REASON-CODE
+               MOVE "EDIT FIELD NOT NUMERIC" TO REJ-REASON-TEXT
+               WRITE REJECT-RECORD
+           END-IF.
 
-           MOVE '1A' to m.
-           IF m IS NUMERIC
-               DISPLAY "numeric"
+           MOVE TR-ALPHA-FIELD TO m.
+           IF m IS NOT NUMERIC
+               MOVE "not numeric" TO MSG
+               PERFORM WRITE-AUDIT-LOG
            ELSE
-               DISPLAY 'not numeric'.
+               MOVE "numeric" TO MSG
+               PERFORM WRITE-AUDIT-LOG
+               MOVE TR-KEY TO REJ-KEY
+               MOVE "E002" TO REJ-REASON-CODE
+               MOVE "ALPHA FIELD IS NUMERIC" TO REJ-REASON-TEXT
+               WRITE REJECT-RECORD
+           END-IF.
 
 
        LOOP SECTION.
+      * end-of-file driven processing loop - replaces the old fixed
+      * PERFORM VARYING (1 to 3) / PERFORM 5 TIMES demo bounds with a
+      * pass over the real transaction file, so operations can see how
+      * many records a run actually touched.
            VARYING-TST.
-               DISPLAY "PERFORM UNTIL."
-               PERFORM DISPLAY-PARA VARYING n from 1 by 1 UNTIL n > 3.
+               DISPLAY "PERFORM UNTIL END OF FILE."
+               MOVE 0 TO WS-LOOP-REC-COUNT.
+               MOVE 0 TO WS-LOOP-PROCESSED-COUNT.
+               MOVE 0 TO WS-LOOP-REJECTED-COUNT.
+               OPEN INPUT TRANS-FILE.
+               PERFORM PROCESS-NEXT-TRANSACTION UNTIL TRANS-EOF.
+               CLOSE TRANS-FILE.
+               MOVE 'N' TO WS-TRANS-EOF.
+
            TIMES-TST.
-               DISPLAY "PERFORM TIMES."
-               PERFORM DISPLAY-PARA 5 TIMES.
+               DISPLAY "RUN SUMMARY."
+               PERFORM WRITE-RUN-SUMMARY.
+
+           PROCESS-NEXT-TRANSACTION.
+               READ TRANS-FILE
+                   AT END SET TRANS-EOF TO TRUE
+                   NOT AT END PERFORM PROCESS-TRANSACTION-RECORD
+               END-READ.
+
+           PROCESS-TRANSACTION-RECORD.
+               ADD 1 TO WS-LOOP-REC-COUNT.
+               MOVE TR-EDIT-FIELD TO n.
+               MOVE TR-ALPHA-FIELD TO m.
+               PERFORM DISPLAY-PARA.
+               IF n IS NUMERIC AND m IS NOT NUMERIC
+                   ADD 1 TO WS-LOOP-PROCESSED-COUNT
+               ELSE
+                   ADD 1 TO WS-LOOP-REJECTED-COUNT
+               END-IF.
 
        REDEFINES-RENAMES SECTION.
 
@@ -113,15 +315,71 @@
                DISPLAY "REDEFINES".
                DISPLAY I, " ", I2.
                DISPLAY I3, " ", I4.
-      *        ADD 1 to I4.  cant add 1 to alpha (get exit code 1)
+               PERFORM VALIDATE-I4-NUMERIC.
+               IF I3-IS-NUMERIC
+                   ADD 1 TO I4
+               ELSE
+                   PERFORM ROUTE-I3-TO-SUSPENSE
+               END-IF.
                DISPLAY I4.
 
-               MOVE 'ABDDEF' TO Z.
-               DISPLAY Z, ' ', Z2a, ' ', Z2b.
+               MOVE 'ABDDEF' TO PRODUCT-RECORD.
+               DISPLAY PRODUCT-RECORD, ' ', PROD-SHORT-CODE, ' ',
+                   PROD-DETAIL.
+
+           VALIDATE-I4-NUMERIC.
+      * guards the I3/I4 REDEFINES pair - I4 overlays I3's alpha
+      * storage, so arithmetic through I4 is only safe once I3 has
+      * been proven numeric. A run used to abend here when I3 held
+      * non-numeric data; now the record is suspended instead.
+               IF I3 IS NUMERIC
+                   SET I3-IS-NUMERIC TO TRUE
+               ELSE
+                   SET I3-NOT-NUMERIC TO TRUE
+               END-IF.
+
+           ROUTE-I3-TO-SUSPENSE.
+               OPEN EXTEND SUSPENSE-FILE.
+               MOVE "I3-I4" TO SUS-FIELD-NAME.
+               MOVE I3 TO SUS-ALPHA-VALUE.
+               MOVE "REDEFINES NUMERIC GUARD FAILED" TO SUS-REASON.
+               WRITE SUSPENSE-RECORD.
+               CLOSE SUSPENSE-FILE.
 
        UTILS SECTION.
            DISPLAY-PARA.
                DISPLAY n.
 
+           WRITE-RUN-SUMMARY.
+               MOVE WS-LOOP-REC-COUNT TO WS-EDIT-LOOP-COUNT.
+               MOVE SPACES TO MAIN-RPT-LINE.
+               STRING "RECORDS READ       " WS-EDIT-LOOP-COUNT
+                   DELIMITED BY SIZE INTO MAIN-RPT-LINE.
+               WRITE MAIN-RPT-LINE.
+               MOVE WS-LOOP-PROCESSED-COUNT TO WS-EDIT-LOOP-COUNT.
+               MOVE SPACES TO MAIN-RPT-LINE.
+               STRING "RECORDS PROCESSED  " WS-EDIT-LOOP-COUNT
+                   DELIMITED BY SIZE INTO MAIN-RPT-LINE.
+               WRITE MAIN-RPT-LINE.
+               MOVE WS-LOOP-REJECTED-COUNT TO WS-EDIT-LOOP-COUNT.
+               MOVE SPACES TO MAIN-RPT-LINE.
+               STRING "RECORDS REJECTED   " WS-EDIT-LOOP-COUNT
+                   DELIMITED BY SIZE INTO MAIN-RPT-LINE.
+               WRITE MAIN-RPT-LINE.
+               DISPLAY "RECORDS READ: " WS-LOOP-REC-COUNT
+                   " PROCESSED: " WS-LOOP-PROCESSED-COUNT
+                   " REJECTED: " WS-LOOP-REJECTED-COUNT.
+
+           WRITE-AUDIT-LOG.
+      * status/exception messages land here instead of the console so
+      * an auditor can pull what happened on a given run independently
+      * of the job's sysout, which gets purged after a few days.
+               MOVE "TST" TO AUD-JOB-NAME.
+               MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-RUN-DATE.
+               MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-RUN-TIME.
+               MOVE WS-CURRENT-PARA TO AUD-PARAGRAPH.
+               MOVE MSG TO AUD-MESSAGE.
+               WRITE AUDIT-RECORD.
+
       *END PROGRAM "YOUR-PROGRAM-NAME".
        EXIT PROGRAM.
