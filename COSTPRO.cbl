@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: COST-PRORATION - allocates a shared-cost amount evenly
+      *          across accounts, distributing the remainder pennies
+      *          across the first N accounts so allocations foot back
+      *          to the original total.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COSTPRO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COST-FILE ASSIGN TO COSTIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO COSTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA  DIVISION.
+       FILE SECTION.
+       FD  COST-FILE.
+           COPY COSTREC.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  WS-COST-EOF PIC X VALUE 'N'.
+           88  COST-EOF VALUE 'Y'.
+       01  WS-TOTAL-CENTS          PIC 9(9).
+       01  WS-BASE-CENTS           PIC 9(9).
+       01  WS-REMAINDER-CENTS      PIC 9(9).
+       01  WS-CHECK-TOTAL-CENTS    PIC 9(9) VALUE 0.
+       01  WS-ACCOUNT-SEQ          PIC 9(3).
+       01  WS-ACCOUNT-AMOUNT-CENTS PIC 9(9).
+       01  WS-ACCOUNT-AMOUNT       PIC 9(7)V99.
+       01  WS-EDIT-AMOUNT          PIC Z,ZZZ,ZZ9.99.
+       01  WS-EDIT-SEQ             PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OPEN-FILES.
+           PERFORM ALLOCATE-NEXT-COST UNTIL COST-EOF.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT COST-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+       ALLOCATE-NEXT-COST.
+           READ COST-FILE
+               AT END SET COST-EOF TO TRUE
+               NOT AT END PERFORM ALLOCATE-COST-RECORD
+           END-READ.
+
+       ALLOCATE-COST-RECORD.
+           COMPUTE WS-TOTAL-CENTS =
+               CI-SHARED-COST-AMOUNT * 100.
+           DIVIDE WS-TOTAL-CENTS BY CI-ACCOUNT-COUNT
+               GIVING WS-BASE-CENTS
+               REMAINDER WS-REMAINDER-CENTS.
+           MOVE 0 TO WS-CHECK-TOTAL-CENTS.
+           PERFORM VARYING WS-ACCOUNT-SEQ FROM 1 BY 1
+                   UNTIL WS-ACCOUNT-SEQ > CI-ACCOUNT-COUNT
+               PERFORM ALLOCATE-ONE-ACCOUNT
+           END-PERFORM.
+           PERFORM WRITE-BALANCING-LINE.
+
+       ALLOCATE-ONE-ACCOUNT.
+           IF WS-ACCOUNT-SEQ <= WS-REMAINDER-CENTS
+               COMPUTE WS-ACCOUNT-AMOUNT-CENTS = WS-BASE-CENTS + 1
+           ELSE
+               MOVE WS-BASE-CENTS TO WS-ACCOUNT-AMOUNT-CENTS
+           END-IF.
+           ADD WS-ACCOUNT-AMOUNT-CENTS TO WS-CHECK-TOTAL-CENTS.
+           COMPUTE WS-ACCOUNT-AMOUNT =
+               WS-ACCOUNT-AMOUNT-CENTS / 100.
+           MOVE WS-ACCOUNT-SEQ TO WS-EDIT-SEQ.
+           MOVE WS-ACCOUNT-AMOUNT TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "ACCOUNT " WS-EDIT-SEQ "  " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       WRITE-BALANCING-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           IF WS-CHECK-TOTAL-CENTS = WS-TOTAL-CENTS
+               STRING "ALLOCATIONS FOOT TO TOTAL - IN BALANCE"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           ELSE
+               STRING "OUT OF BALANCE - CHECK ALLOCATION LOGIC"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF.
+           WRITE REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE COST-FILE.
+           CLOSE REPORT-FILE.
+
+       EXIT PROGRAM.
